@@ -0,0 +1,23 @@
+      ******************************************************************
+      *
+      * (C) Copyright 2023 Micro Focus or one of its affiliates.
+      *
+      * This sample code is supplied for demonstration purposes only
+      * on an "as is" basis and is for use at your own risk.
+      *
+      ******************************************************************
+      *
+      * Record layout for a single book held in the book repository.
+      * Included wherever the record is needed, with (prefix) replaced
+      * by the data-name prefix the including program wants to use,
+      * e.g. COPY BOOK-REC REPLACING ==(prefix)== BY ==WS-BOOK==.
+      *
+      ******************************************************************
+       01  (prefix)-details.
+           03 (prefix)-stockno         pic 9(4).
+           03 (prefix)-title           pic x(50).
+           03 (prefix)-author          pic x(50).
+           03 (prefix)-type            pic x(20).
+           03 (prefix)-retail          pic 9(2)v99.
+           03 (prefix)-onhand          pic 9(5).
+           03 (prefix)-sold            pic 9(4).

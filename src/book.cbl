@@ -0,0 +1,137 @@
+      ******************************************************************
+      *
+      * (C) Copyright 2023 Micro Focus or one of its affiliates.
+      *
+      * This sample code is supplied for demonstration purposes only
+      * on an "as is" basis and is for use at your own risk.
+      *
+      ******************************************************************
+      *
+      * book - the storage engine behind the "cli" sample.  Called by
+      * cli.cbl to perform single-record ACID operations (read, add,
+      * delete, rewrite and sequential next) against the indexed book
+      * repository.  The physical file name is picked up from the
+      * "bookfile" environment variable that the caller sets before
+      * every call (see cli.cbl execute-command).
+      *
+      ******************************************************************
+
+       program-id. book.
+
+       environment division.
+       input-output section.
+       file-control.
+           select bookfile assign to "bookfile"
+               organization is indexed
+               access mode is dynamic
+               record key is ws-book-stockno
+               file status is ws-file-status
+               .
+
+       data division.
+       file section.
+       fd  bookfile.
+       copy book-rec replacing ==(prefix)== by ==ws-book==.
+
+       working-storage section.
+       01  ws-file-status          pic xx value "00".
+       01  ws-file-open            pic x value "N".
+           88 file-is-open             value "Y".
+
+       linkage section.
+       01  lk-function             pic x.
+           88 lk-read-record           value "1".
+           88 lk-add-record            value "2".
+           88 lk-delete-record         value "3".
+           88 lk-next-record           value "4".
+           88 lk-rewrite-record        value "5".
+       copy book-rec replacing ==(prefix)== by ==lk-book==.
+       01  lk-file-status          pic xx.
+
+       procedure division using by value lk-function
+                                 by reference lk-book-details
+                                 by reference lk-file-status.
+
+       main-process section.
+           perform open-bookfile
+           evaluate true
+           when lk-read-record
+               perform read-book
+           when lk-add-record
+               perform add-book
+           when lk-delete-record
+               perform delete-book
+           when lk-next-record
+               perform next-book
+           when lk-rewrite-record
+               perform rewrite-book
+           end-evaluate
+           move ws-file-status to lk-file-status
+           goback
+           .
+
+       open-bookfile section.
+           if not file-is-open
+               open i-o bookfile
+               if ws-file-status = "35"
+                   open output bookfile
+                   close bookfile
+                   open i-o bookfile
+               end-if
+               set file-is-open to true
+           end-if
+           .
+
+       read-book section.
+           move lk-book-stockno to ws-book-stockno
+           read bookfile
+               invalid key
+                   continue
+           end-read
+           if ws-file-status = "00"
+               move ws-book-details to lk-book-details
+           end-if
+           .
+
+       add-book section.
+           move lk-book-details to ws-book-details
+           write ws-book-details
+               invalid key
+                   continue
+           end-write
+           .
+
+       delete-book section.
+           move lk-book-stockno to ws-book-stockno
+           delete bookfile
+               invalid key
+                   continue
+           end-delete
+           .
+
+       rewrite-book section.
+           move lk-book-details to ws-book-details
+           rewrite ws-book-details
+               invalid key
+                   continue
+           end-rewrite
+           .
+
+       next-book section.
+           move lk-book-stockno to ws-book-stockno
+           start bookfile key is greater than ws-book-stockno
+               invalid key
+                   continue
+           end-start
+           if ws-file-status = "00"
+               read bookfile next record
+                   at end
+                       continue
+               end-read
+           end-if
+           if ws-file-status = "00"
+               move ws-book-details to lk-book-details
+           end-if
+           .
+
+       end program book.

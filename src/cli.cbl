@@ -7,7 +7,37 @@
       *
       ******************************************************************
 
-       program-id cli.
+       program-id. cli.
+
+       environment division.
+       input-output section.
+       file-control.
+           select audittrail assign to "AUDITTRAIL"
+               organization is line sequential
+               file status is ws-audit-status
+               .
+           select manifest-file assign to ws-import-file-path
+               organization is line sequential
+               file status is ws-import-status
+               .
+
+       data division.
+       file section.
+       fd  audittrail.
+       01  ws-audit-record.
+           03 ws-audit-rec-date        pic 9(8).
+           03                          value ' '.
+           03 ws-audit-rec-time        pic 9(8).
+           03                          value ' '.
+           03 ws-audit-rec-command     pic x(10).
+           03                          value ' '.
+           03 ws-audit-rec-stockno     pic 9(4).
+           03                          value ' '.
+           03 ws-audit-rec-user        pic x(20).
+
+       fd  manifest-file.
+       01  ws-import-line           pic x(200).
+
        working-storage section.
        78  78-false                value 0.
        78  78-true                 value 1.
@@ -20,20 +50,55 @@
            03 ws-arg-buffer        pic x(64).
 
        01  ws-main-arg-index       pic xx comp-5 value 0.
-       01  ws-error                bool-t value 78-false.
-       01  ws-show-help            bool-t value 78-true.
+       01  ws-error                type bool-t value 78-false.
+       01  ws-show-help            type bool-t value 78-true.
+       01  ws-audit-status         pic xx.
+       01  ws-audit-open           type bool-t value 78-false.
+       01  ws-command-name         pic x(10).
+
        01  ws-command              pic x.
            78 78-command-list          value 0.
            78 78-command-add           value 1.
            78 78-command-delete        value 2.
+           78 78-command-update        value 3.
+           78 78-command-sell          value 4.
+           78 78-command-restock       value 5.
+           78 78-command-find          value 6.
+           78 78-command-import        value 7.
+           78 78-command-report        value 8.
        01  ws-error-text           pic x(256).
            78 78-err-text-unexpected-arg   value "invalid argument".
            78 78-err-text-not-enough-args  value "not enough arguments supplied".
            78 78-err-text-unknown-command  value "unknown command".
+           78 78-err-text-invalid-qty      value "invalid quantity".
 
        01  ws-add-book-title       pic x(50).
        01  ws-add-book-type        pic x(20).
        01  ws-add-book-author      pic x(50).
+       01  ws-update-field         pic x(10).
+       01  ws-update-value         pic x(50).
+       01  ws-move-qty             pic 9(5).
+
+       01  ws-option-pending       pic x value '0'.
+           88 opt-none                 value '0'.
+           88 opt-filepath             value '1'.
+           88 opt-find-author          value '2'.
+           88 opt-find-genre           value '3'.
+           88 opt-low-stock            value '4'.
+       01  ws-file-path            pic x(100) value spaces.
+       01  ws-list-csv             type bool-t value 78-false.
+       01  ws-csv-line             pic x(150).
+       01  ws-find-by-author       type bool-t value 78-false.
+       01  ws-find-by-genre        type bool-t value 78-false.
+       01  ws-find-text            pic x(50) value spaces.
+       01  ws-find-text-len        pic 9(4) comp-5.
+       01  ws-find-match-count     pic 9(4) comp-5.
+       01  ws-list-low-stock       type bool-t value 78-false.
+       01  ws-low-stock-threshold  pic 9(5).
+       01  ws-import-file-path     pic x(100) value spaces.
+       01  ws-import-status        pic xx.
+       01  ws-import-count         pic 9(5).
+       01  ws-import-fail-count    pic 9(5).
        01  ws-book-count           pic xxxx comp-5.
        01  ws-next-stockid-result  pic 9999 comp-5.
        01  ws-temp                 binary-long.
@@ -47,14 +112,15 @@
            88 add-record               value "2".
            88 delete-record            value "3".
            88 next-record              value "4".
+           88 rewrite-record           value "5".
        01  ws-file-status          pic xx.
 
       **** Strings used for displaying the list of books
        01  ws-formatted-book-columns
-           value "ID   NAME                          AUTHOR               PRICE STOCK SOLD" constant.
+           constant as "ID   NAME                          AUTHOR               PRICE STOCK SOLD".
 
        01  ws-formatted-book-rule
-           value "------------------------------------------------------------------------" constant.
+           constant as "------------------------------------------------------------------------".
 
        01  ws-formatted-book.
            03 ws-formatted-book-stockno    pic xxxx.
@@ -70,6 +136,20 @@
 
        01  ws-formatted-number             pic Z(8)9.
 
+      **** Strings used for displaying the sales/revenue report
+       01  ws-formatted-report-columns
+           constant as "ID   NAME                          REVENUE".
+
+       01  ws-formatted-report-line.
+           03 ws-formatted-report-stockno  pic xxxx.
+           03                              value ' '.
+           03 ws-formatted-report-name     pic x(30).
+           03                              value "$".
+           03 ws-formatted-report-revenue  pic Z(7)9.99.
+
+       01  ws-book-revenue                 pic 9(6)v99.
+       01  ws-total-revenue                pic 9(8)v99.
+
        procedure division.
            perform process-arguments
            evaluate true
@@ -79,6 +159,9 @@
                perform execute-command
            when other
            end-evaluate
+           if ws-audit-open <> 78-false
+               close audittrail
+           end-if
            if ws-error <> 78-false
                display ws-error-text
            end-if
@@ -90,9 +173,16 @@
            display 'a book repository using standard COBOL file handling.'
            display ' '
            display 'usage: book <command> [<args>] [-f <path>]'
-           display '       book list'
+           display '       book list [--csv] [--low-stock <threshold>]'
            display '       book add <title> <author> <genre>'
            display '       book delete <id>'
+           display '       book update <id> <field> <value>'
+           display '       book sell <id> <qty>'
+           display '       book restock <id> <qty>'
+           display '       book find --author <text>'
+           display '       book find --genre <text>'
+           display '       book import <manifest-file>'
+           display '       book report'
            display ' '
            display 'options:'
            display '  -f <path>          Path of the book storage file.'
@@ -126,8 +216,43 @@
            if ws-arg-len = 0
                exit section
            end-if
+           if not opt-none
+               evaluate true
+               when opt-filepath
+                   move ws-arg-buffer to ws-file-path
+               when opt-find-author
+                   move ws-arg-buffer to ws-find-text
+                   move 78-true to ws-find-by-author
+               when opt-find-genre
+                   move ws-arg-buffer to ws-find-text
+                   move 78-true to ws-find-by-genre
+               when opt-low-stock
+                   if function test-numval (function trim (ws-arg-buffer trailing)) <> 0
+                       move 78-err-text-invalid-qty to ws-error-text
+                       move 78-true to ws-error
+                   else
+                       move ws-arg-buffer to ws-low-stock-threshold
+                       move 78-true to ws-list-low-stock
+                   end-if
+               end-evaluate
+               set opt-none to true
+               exit section
+           end-if
            if ws-arg-buffer(1:1) = '-'
-               *> Option
+               evaluate ws-arg-buffer
+               when '-f'
+                   set opt-filepath to true
+               when '--csv'
+                   move 78-true to ws-list-csv
+               when '--author'
+                   set opt-find-author to true
+               when '--genre'
+                   set opt-find-genre to true
+               when '--low-stock'
+                   set opt-low-stock to true
+               when other
+                   continue
+               end-evaluate
            else
                if ws-main-arg-index = 0
                    evaluate ws-arg-buffer
@@ -137,10 +262,23 @@
                        move 78-command-add to ws-command
                    when 'delete'
                        move 78-command-delete to ws-command
+                   when 'update'
+                       move 78-command-update to ws-command
+                   when 'sell'
+                       move 78-command-sell to ws-command
+                   when 'restock'
+                       move 78-command-restock to ws-command
+                   when 'find'
+                       move 78-command-find to ws-command
+                   when 'import'
+                       move 78-command-import to ws-command
+                   when 'report'
+                       move 78-command-report to ws-command
                    when other
                        move 78-err-text-unknown-command to ws-error-text
                        move 78-true to ws-error
                    end-evaluate
+                   move function upper-case (ws-arg-buffer) to ws-command-name
                    move 78-false to ws-show-help
                else
                    evaluate ws-command
@@ -168,6 +306,51 @@
                            move 78-err-text-unexpected-arg to ws-error-text
                            move 78-true to ws-error
                        end-if
+                   when 78-command-update
+                       evaluate ws-main-arg-index
+                       when 1
+                           if function length (function trim (ws-arg-buffer trailing)) <> 4
+                               move 'invalid book id' to ws-error-text
+                               move 78-true to ws-error
+                           else
+                               move ws-arg-buffer to ws-book-stockno
+                           end-if
+                       when 2
+                           move ws-arg-buffer to ws-update-field
+                       when 3
+                           move ws-arg-buffer to ws-update-value
+                       when other
+                           move 78-err-text-unexpected-arg to ws-error-text
+                           move 78-true to ws-error
+                       end-evaluate
+                   when 78-command-sell
+                   when 78-command-restock
+                       evaluate ws-main-arg-index
+                       when 1
+                           if function length (function trim (ws-arg-buffer trailing)) <> 4
+                               move 'invalid book id' to ws-error-text
+                               move 78-true to ws-error
+                           else
+                               move ws-arg-buffer to ws-book-stockno
+                           end-if
+                       when 2
+                           if function test-numval (function trim (ws-arg-buffer trailing)) <> 0
+                               move 78-err-text-invalid-qty to ws-error-text
+                               move 78-true to ws-error
+                           else
+                               move ws-arg-buffer to ws-move-qty
+                           end-if
+                       when other
+                           move 78-err-text-unexpected-arg to ws-error-text
+                           move 78-true to ws-error
+                       end-evaluate
+                   when 78-command-import
+                       if ws-main-arg-index = 1
+                           move ws-arg-buffer to ws-import-file-path
+                       else
+                           move 78-err-text-unexpected-arg to ws-error-text
+                           move 78-true to ws-error
+                       end-if
                    end-evaluate
                end-if
                add 1 to ws-main-arg-index
@@ -176,7 +359,12 @@
 
        execute-command section.
            display "bookfile" upon environment-name
-           display "bookfile.dat" upon environment-value
+           if ws-file-path = spaces
+               display "bookfile.dat" upon environment-value
+           else
+               move function length (function trim (ws-file-path)) to ws-temp
+               display ws-file-path (1:ws-temp) upon environment-value
+           end-if
            evaluate ws-command
            when 78-command-add
                perform add-book
@@ -184,13 +372,27 @@
                perform list-books
            when 78-command-delete
                perform delete-book
+           when 78-command-update
+               perform update-book
+           when 78-command-sell
+               perform sell-book
+           when 78-command-restock
+               perform restock-book
+           when 78-command-find
+               perform find-books
+           when 78-command-import
+               perform import-books
+           when 78-command-report
+               perform report-books
            end-evaluate
            .
 
        list-books section.
-           display ws-formatted-book-rule
-           display ws-formatted-book-columns
-           display ws-formatted-book-rule
+           if ws-list-csv = 78-false
+               display ws-formatted-book-rule
+               display ws-formatted-book-columns
+               display ws-formatted-book-rule
+           end-if
            move 0 to ws-book-count
            move "0000" to ws-book-stockno
            perform until exit
@@ -203,8 +405,89 @@
                    move ws-book-retail to ws-formatted-book-retail
                    move ws-book-onhand to ws-formatted-book-stock
                    move ws-book-sold to ws-formatted-book-sold
-                   add 1 to ws-book-count
-                   display ws-formatted-book
+                   if ws-list-low-stock <> 78-false
+                       if ws-book-onhand <= ws-low-stock-threshold
+                           add 1 to ws-book-count
+                           display ws-formatted-book
+                       end-if
+                   else
+                       add 1 to ws-book-count
+                       if ws-list-csv <> 78-false
+                           perform build-csv-line
+                           display ws-csv-line
+                       else
+                           display ws-formatted-book
+                       end-if
+                   end-if
+               else
+                   exit perform
+               end-if
+           end-perform
+           if ws-list-csv = 78-false
+               if ws-book-count = 0 and ws-list-low-stock = 78-false
+                   move 78-true to ws-error
+                   move 'No books exist' to ws-error-text
+               end-if
+               display ws-formatted-book-rule
+               move ws-book-count to ws-formatted-number
+               if ws-list-low-stock <> 78-false
+                   display 'Books to reorder: ' function trim (ws-formatted-number)
+               else
+                   display 'Total books: ' function trim (ws-formatted-number)
+               end-if
+           end-if
+           .
+
+       build-csv-line section.
+           move spaces to ws-csv-line
+           string function trim (ws-formatted-book-stockno) delimited by size
+                  "," delimited by size
+                  function trim (ws-book-title) delimited by size
+                  "," delimited by size
+                  function trim (ws-book-author) delimited by size
+                  "," delimited by size
+                  function trim (ws-formatted-book-retail) delimited by size
+                  "," delimited by size
+                  function trim (ws-formatted-book-stock) delimited by size
+                  "," delimited by size
+                  function trim (ws-formatted-book-sold) delimited by size
+             into ws-csv-line
+           .
+
+       find-books section.
+           move function length (function trim (ws-find-text)) to ws-find-text-len
+           if ws-find-text-len = 0
+               move 78-true to ws-error
+               move 'no filter text supplied' to ws-error-text
+               exit section
+           end-if
+           display ws-formatted-book-rule
+           display ws-formatted-book-columns
+           display ws-formatted-book-rule
+           move 0 to ws-book-count
+           move "0000" to ws-book-stockno
+           perform until exit
+               set next-record to true
+               perform call-book
+               if ws-file-status = "00"
+                   move 0 to ws-find-match-count
+                   if ws-find-by-author <> 78-false
+                       inspect ws-book-author tallying ws-find-match-count
+                           for all ws-find-text (1:ws-find-text-len)
+                   else
+                       inspect ws-book-type tallying ws-find-match-count
+                           for all ws-find-text (1:ws-find-text-len)
+                   end-if
+                   if ws-find-match-count > 0
+                       move ws-book-stockno to ws-formatted-book-stockno
+                       move ws-book-title to ws-formatted-book-name
+                       move ws-book-author to ws-formatted-book-author
+                       move ws-book-retail to ws-formatted-book-retail
+                       move ws-book-onhand to ws-formatted-book-stock
+                       move ws-book-sold to ws-formatted-book-sold
+                       add 1 to ws-book-count
+                       display ws-formatted-book
+                   end-if
                else
                    exit perform
                end-if
@@ -218,6 +501,94 @@
            display 'Total books: ' function trim (ws-formatted-number)
            .
 
+       report-books section.
+           display ws-formatted-book-rule
+           display ws-formatted-report-columns
+           display ws-formatted-book-rule
+           move 0 to ws-book-count
+           move 0 to ws-total-revenue
+           move "0000" to ws-book-stockno
+           perform until exit
+               set next-record to true
+               perform call-book
+               if ws-file-status = "00"
+                   compute ws-book-revenue = ws-book-retail * ws-book-sold
+                   add ws-book-revenue to ws-total-revenue
+                   move ws-book-stockno to ws-formatted-report-stockno
+                   move ws-book-title to ws-formatted-report-name
+                   move ws-book-revenue to ws-formatted-report-revenue
+                   add 1 to ws-book-count
+                   display ws-formatted-report-line
+               else
+                   exit perform
+               end-if
+           end-perform
+           if ws-book-count = 0
+               move 78-true to ws-error
+               move 'No books exist' to ws-error-text
+           end-if
+           display ws-formatted-book-rule
+           move ws-total-revenue to ws-formatted-report-revenue
+           display 'Total revenue: $' function trim (ws-formatted-report-revenue)
+           .
+
+       import-books section.
+           if ws-main-arg-index <> 2
+               move 78-err-text-not-enough-args to ws-error-text
+               move 78-true to ws-error
+               exit section
+           end-if
+           open input manifest-file
+           if ws-import-status <> "00"
+               move 78-true to ws-error
+               move 'failed to open import file' to ws-error-text
+               exit section
+           end-if
+           move 0 to ws-import-count
+           move 0 to ws-import-fail-count
+           perform until exit
+               read manifest-file
+                   at end
+                       exit perform
+               end-read
+               perform import-one-line
+           end-perform
+           close manifest-file
+           move ws-import-count to ws-formatted-number
+           display 'Imported ' function trim (ws-formatted-number) ' books'
+           if ws-import-fail-count > 0
+               move ws-import-fail-count to ws-formatted-number
+               display function trim (ws-formatted-number) ' lines failed to import'
+           end-if
+           .
+
+       import-one-line section.
+           move spaces to ws-add-book-title ws-add-book-author ws-add-book-type
+           unstring ws-import-line delimited by '|'
+               into ws-add-book-title ws-add-book-author ws-add-book-type
+           end-unstring
+
+           perform find-next-stockid
+           move ws-next-stockid-result to ws-book-stockno
+
+           move ws-add-book-title to ws-book-title
+           move ws-add-book-type to ws-book-type
+           move ws-add-book-author to ws-book-author
+           move 9.99 to ws-book-retail
+           move 100 to ws-book-onhand
+           move 0 to ws-book-sold
+
+           set add-record to true
+           perform call-book
+           if ws-file-status = '00' or ws-file-status = "02"
+               add 1 to ws-import-count
+               perform write-audit-entry
+           else
+               add 1 to ws-import-fail-count
+               display 'Failed to import: ' function trim (ws-import-line)
+           end-if
+           .
+
        add-book section.
            if ws-main-arg-index <> 4
                move 78-err-text-not-enough-args to ws-error-text
@@ -239,6 +610,7 @@
            perform call-book
            if ws-file-status = '00' or ws-file-status = "02"
                display 'Added ' function trim (ws-add-book-title) " by " function trim (ws-add-book-author)
+               perform write-audit-entry
            else
                move 78-true to ws-error
                move 'Failed to add book' to ws-error-text
@@ -253,9 +625,134 @@
            end-if
            set read-record to true
            perform call-book
+           if ws-file-status <> "00"
+               move 78-true to ws-error
+               string "book " ws-book-stockno " not found" delimited by size into ws-error-text
+               exit section
+           end-if
            set delete-record to true
            perform call-book
-           display 'Deleted ' function trim (ws-book-title) " by " function trim (ws-book-author)
+           if ws-file-status = '00' or ws-file-status = "02"
+               display 'Deleted ' function trim (ws-book-title) " by " function trim (ws-book-author)
+               perform write-audit-entry
+           else
+               move 78-true to ws-error
+               move 'Failed to delete book' to ws-error-text
+           end-if
+           .
+
+       update-book section.
+           if ws-main-arg-index <> 4
+               move 78-err-text-not-enough-args to ws-error-text
+               move 78-true to ws-error
+               exit section
+           end-if
+           set read-record to true
+           perform call-book
+           if ws-file-status <> "00"
+               move 78-true to ws-error
+               string "book " ws-book-stockno " not found" delimited by size into ws-error-text
+               exit section
+           end-if
+           evaluate function trim (ws-update-field)
+           when 'title'
+               move ws-update-value to ws-book-title
+           when 'author'
+               move ws-update-value to ws-book-author
+           when 'genre'
+               move ws-update-value to ws-book-type
+           when 'price'
+               move function numval (function trim (ws-update-value)) to ws-book-retail
+           when other
+               move 'invalid field' to ws-error-text
+               move 78-true to ws-error
+               exit section
+           end-evaluate
+           set rewrite-record to true
+           perform call-book
+           if ws-file-status = '00' or ws-file-status = "02"
+               display 'Updated ' function trim (ws-book-title) " by " function trim (ws-book-author)
+           else
+               move 78-true to ws-error
+               move 'Failed to update book' to ws-error-text
+           end-if
+           .
+
+       sell-book section.
+           if ws-main-arg-index <> 3
+               move 78-err-text-not-enough-args to ws-error-text
+               move 78-true to ws-error
+               exit section
+           end-if
+           set read-record to true
+           perform call-book
+           if ws-file-status <> "00"
+               move 78-true to ws-error
+               string "book " ws-book-stockno " not found" delimited by size into ws-error-text
+               exit section
+           end-if
+           if ws-move-qty > ws-book-onhand
+               move 78-true to ws-error
+               move 'cannot sell more than is on hand' to ws-error-text
+               exit section
+           end-if
+           subtract ws-move-qty from ws-book-onhand
+           add ws-move-qty to ws-book-sold
+           set rewrite-record to true
+           perform call-book
+           if ws-file-status = '00' or ws-file-status = "02"
+               display 'Sold ' function trim (ws-book-title)
+               perform write-audit-entry
+           else
+               move 78-true to ws-error
+               move 'Failed to sell book' to ws-error-text
+           end-if
+           .
+
+       restock-book section.
+           if ws-main-arg-index <> 3
+               move 78-err-text-not-enough-args to ws-error-text
+               move 78-true to ws-error
+               exit section
+           end-if
+           set read-record to true
+           perform call-book
+           if ws-file-status <> "00"
+               move 78-true to ws-error
+               string "book " ws-book-stockno " not found" delimited by size into ws-error-text
+               exit section
+           end-if
+           add ws-move-qty to ws-book-onhand
+           set rewrite-record to true
+           perform call-book
+           if ws-file-status = '00' or ws-file-status = "02"
+               display 'Restocked ' function trim (ws-book-title)
+               perform write-audit-entry
+           else
+               move 78-true to ws-error
+               move 'Failed to restock book' to ws-error-text
+           end-if
+           .
+
+       write-audit-entry section.
+           if ws-audit-open = 78-false
+               open extend audittrail
+               if ws-audit-status = "35"
+                   open output audittrail
+               end-if
+               if ws-audit-status = "00"
+                   move 78-true to ws-audit-open
+               end-if
+           end-if
+           if ws-audit-open <> 78-false
+               display "USER" upon environment-name
+               accept ws-audit-rec-user from environment-value
+               accept ws-audit-rec-date from date yyyymmdd
+               accept ws-audit-rec-time from time
+               move ws-command-name to ws-audit-rec-command
+               move ws-book-stockno to ws-audit-rec-stockno
+               write ws-audit-record
+           end-if
            .
 
        find-next-stockid section.
@@ -286,4 +783,4 @@
                              by reference ws-file-status
            .
 
-       end program.
+       end program cli.
